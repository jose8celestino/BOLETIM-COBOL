@@ -3,6 +3,67 @@
       * Date: 20-01-2023
       * Purpose: ESTUDO DE COBOL
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      *   20-01-2023  JVC  Versao original - entrada e calculo de notas.
+      *   09-08-2026  JVC  Grava as notas lancadas em arquivo mestre
+      *                    indexado (chave aluno+materia) em vez de
+      *                    apenas exibir o resultado - assim o trabalho
+      *                    do dia nao se perde ao encerrar o programa.
+      *   09-08-2026  JVC  Nota de corte para aprovacao e quantidade de
+      *                    quadrimestres passam a ser lidas de arquivo
+      *                    de parametros no inicio do job, em vez de
+      *                    fixas no programa (contrato a contrato o
+      *                    colegio muda essa politica).
+      *   09-08-2026  JVC  Um mesmo aluno pode ter varias materias
+      *                    lancadas na mesma sessao - digita o nome uma
+      *                    vez e informa quantas materias vai lancar,
+      *                    com a media geral do aluno ao final.
+      *   09-08-2026  JVC  Grava operador e data/hora do lancamento em
+      *                    cada registro, para trilha de auditoria.
+      *   09-08-2026  JVC  Grava um ponto de controle a cada materia
+      *                    confirmada, para que uma queda do sistema no
+      *                    meio da sessao nao obrigue a redigitar o que
+      *                    ja havia sido lancado.
+      *   09-08-2026  JVC  Gera extrato em CSV de cada lancamento, para
+      *                    carga no portal de notas da prefeitura.
+      *   09-08-2026  JVC  Acrescenta menu com opcao de consulta e
+      *                    correcao de notas ja lancadas, em vez de so
+      *                    permitir entrada nova.
+      *   09-08-2026  JVC  Imprime resumo da sessao (aprovados,
+      *                    reprovados, media, maior e menor media) ao
+      *                    encerrar o programa.
+      *   09-08-2026  JVC  Nota passa a ser digitada em campo alfa
+      *                    (redefinido como numerico) e validada antes
+      *                    de ser movida para a tabela, pois o ACCEPT
+      *                    direto num campo 9(02)V99 aceitava
+      *                    digitacao invalida silenciosamente.
+      *   09-08-2026  JVC  Valida a quantidade de quadrimestres lida do
+      *                    arquivo de parametros (1-4) antes de usa-la
+      *                    para indexar a tabela de notas e para a
+      *                    divisao da media. Quantidade de materias por
+      *                    aluno passa a ser digitada em campo de um
+      *                    digito, evitando falso "invalido" no ACCEPT
+      *                    de um so digito.
+      *   09-08-2026  JVC  Extrato em CSV passa a formatar cada nota e
+      *                    a media por um campo editado (PIC Z9.99)
+      *                    antes do STRING, em vez de gravar os digitos
+      *                    crus do campo 9(02)V99. Opcao de menu e de
+      *                    correcao de nota passam a ser digitadas em
+      *                    campo alfa validado, no mesmo padrao das
+      *                    notas, e o menu de correcao so oferece as
+      *                    notas realmente usadas pelo contrato
+      *                    (CTL-QTD-QUAD). A correcao de uma nota volta
+      *                    a ajustar o resumo da sessao por diferenca
+      *                    (desconta o valor antigo, soma o novo) em
+      *                    vez de recalcular tudo a partir do arquivo
+      *                    mestre, preservando o resumo como estatistica
+      *                    da sessao (nao do arquivo inteiro); tambem
+      *                    volta a capturar operador e data/hora no
+      *                    momento da correcao, e nao so da entrada
+      *                    original. Menor media nao trava mais em zero
+      *                    quando a primeira media vista e exatamente
+      *                    0.00.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DESAFIOM2.
@@ -13,68 +74,262 @@
       * ESTE É UM PROJETO QUE TEM COMO OBJETIVO Imputar e calcular dados
       * de notas, processar média e gerar display de saída.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-MESTRE ASSIGN TO "MESTRE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WS-CHAVE
+               FILE STATUS IS WS-FS-MESTRE.
+
+           SELECT ARQ-PARAMETROS ASSIGN TO "PARAMETROS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PARAM.
+
+           SELECT ARQ-CHECKPOINT ASSIGN TO "CHECKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CKPT.
+
+           SELECT ARQ-EXTRATO ASSIGN TO "EXTRATO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXTR.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ARQ-MESTRE.
+       COPY WSINFO.
+
+       FD  ARQ-PARAMETROS.
+       COPY PARAMREG.
+
+       FD  ARQ-CHECKPOINT.
+       01  WS-REG-CHECKPOINT.
+           03  CKPT-ALUNO               PIC X(40).
+           03  CKPT-MATERIA             PIC X(20).
+           03  CKPT-DATA                PIC 9(08).
+           03  CKPT-HORA                PIC 9(08).
+
+       FD  ARQ-EXTRATO.
+       01  WS-REG-EXTRATO               PIC X(150).
+
        WORKING-STORAGE SECTION.
        77 WS-SIGNAL                PIC X   VALUE 'Y'.
-       01 WS-INFO.
-          03 WS-ALUNO              PIC X(40).
-          03 WS-MATERIA            PIC X(20).
-          03 WS-NOTA-1             PIC 9(02)V99.
-          03 WS-NOTA-2             PIC 9(02)V99.   
-          03 WS-NOTA-3             PIC 9(02)V99.   
-          03 WS-NOTA-4             PIC 9(02)V99.   
-          03 WS-MEDIA              PIC 9(02)V99.
-       01 WS-STATUS                PIC X(9) VALUE "REPROVADO".
-          88 WS-CONFIRM            VALUE "APROVADO" FALSE "REPROVADO".
-          
+       77 WS-OPCAO-ENTRADA         PIC X(01).
+       77 WS-OPCAO                 REDEFINES WS-OPCAO-ENTRADA
+                                    PIC 9(01).
+       77 WS-OPCAO-OK              PIC X   VALUE 'N'.
+       77 WS-OPCAO-CAMPO-ENTRADA   PIC X(01).
+       77 WS-OPCAO-CAMPO           REDEFINES WS-OPCAO-CAMPO-ENTRADA
+                                    PIC 9(01).
+       77 WS-OPCAO-CAMPO-OK        PIC X   VALUE 'N'.
+       77 WS-FS-MESTRE             PIC XX  VALUE "00".
+       77 WS-FS-PARAM              PIC XX  VALUE "00".
+       77 WS-FS-CKPT               PIC XX  VALUE "00".
+       77 WS-FS-EXTR               PIC XX  VALUE "00".
+       77 WS-IDX-NOTA              PIC 9(02) VALUE 0.
+       77 WS-NOTA-ENTRADA          PIC X(04).
+       77 WS-NOTA-VALOR            REDEFINES WS-NOTA-ENTRADA
+                                    PIC 9(02)V99.
+       77 WS-NOTA-OK               PIC X   VALUE 'N'.
+       77 WS-ULTIMO-ALUNO          PIC X(40) VALUE SPACES.
+       77 WS-ULTIMO-MATERIA        PIC X(20) VALUE SPACES.
+       77 WS-ACHOU-CKPT            PIC X   VALUE 'N'.
+
+       77 WS-QTD-PROCESSADOS       PIC 9(05) VALUE 0.
+       77 WS-QTD-APROVADOS         PIC 9(05) VALUE 0.
+       77 WS-QTD-REPROVADOS        PIC 9(05) VALUE 0.
+       77 WS-SOMA-MEDIAS-GERAL     PIC 9(07)V99 VALUE 0.
+       77 WS-MAIOR-MEDIA           PIC 9(02)V99 VALUE 0.
+       77 WS-MENOR-MEDIA           PIC 9(02)V99 VALUE 0.
+       77 WS-MENOR-VISTO           PIC X   VALUE 'N'.
+       77 WS-MEDIA-TURMA           PIC 9(02)V99 VALUE 0.
+
+       01  WS-NOTA-EDIT-TAB.
+           03  WS-NOTA-EDIT             PIC X(05) OCCURS 4 TIMES.
+       77 WS-NOTA-FMT               PIC Z9.99.
+       77 WS-MEDIA-EDITADA         PIC Z9.99.
+       77 WS-MEDIA-ANTIGA          PIC 9(02)V99 VALUE 0.
+       77 WS-DATA-ANTIGA           PIC 9(08)    VALUE 0.
+       77 WS-HORA-ANTIGA           PIC 9(08)    VALUE 0.
+       77 WS-APROVADO-ANTIGO       PIC X        VALUE 'N'.
+       77 WS-IDX-NOTA-EXIB         PIC 9(01)    VALUE 0.
+       77 WS-SESSAO-DATA-INICIO    PIC 9(08)    VALUE 0.
+       77 WS-SESSAO-HORA-INICIO    PIC 9(08)    VALUE 0.
+
+       COPY PARAMCTL.
+
+       77 WS-QTD-MAT-ENTRADA       PIC X(01).
+       77 WS-QTD-MAT               REDEFINES WS-QTD-MAT-ENTRADA
+                                    PIC 9(01).
+       77 WS-QTD-MAT-OK            PIC X   VALUE 'N'.
+       77 WS-IDX-MATERIA           PIC 9(02) VALUE 0.
+       77 WS-SOMA-MEDIAS-ALUNO     PIC 9(04)V99 VALUE 0.
+       77 WS-MEDIA-GERAL-ALUNO     PIC 9(02)V99 VALUE 0.
+
        PROCEDURE DIVISION.
        P100-INICIAR.
             INITIALIZE WS-INFO.
-            PERFORM P500-CALCULO UNTIL WS-SIGNAL <> 'Y'.
+            ACCEPT WS-SESSAO-DATA-INICIO FROM DATE YYYYMMDD.
+            ACCEPT WS-SESSAO-HORA-INICIO FROM TIME.
+            PERFORM P110-LER-PARAMETROS.
+            PERFORM P115-LER-CHECKPOINT.
+            PERFORM P120-ABRIR-ARQUIVOS.
+            PERFORM P130-MENU UNTIL WS-SIGNAL <> 'Y'.
             PERFORM P999-FIM.
             EXIT PROGRAM.
+
+       P110-LER-PARAMETROS.
+            OPEN INPUT ARQ-PARAMETROS.
+            IF WS-FS-PARAM = "00"
+               READ ARQ-PARAMETROS
+                  AT END
+                     DISPLAY "PARAMETROS VAZIOS - USANDO PADRAO."
+                  NOT AT END
+                     MOVE PARM-NOTA-CORTE TO CTL-NOTA-CORTE
+                     MOVE PARM-QTD-QUAD   TO CTL-QTD-QUAD
+                     PERFORM P111-VALIDAR-PARAMETROS
+               END-READ
+               CLOSE ARQ-PARAMETROS
+            ELSE
+               DISPLAY "ARQUIVO DE PARAMETROS NAO ENCONTRADO - "
+                       "USANDO PADRAO (CORTE 7.00 / 4 QUADRIMESTRES)."
+            END-IF.
+
+       P111-VALIDAR-PARAMETROS.
+            IF (CTL-QTD-QUAD < 1) OR (CTL-QTD-QUAD > 4)
+               DISPLAY "QTD DE QUADRIMESTRES NO ARQUIVO DE PARAMETROS "
+                       "FORA DA FAIXA (1-4) - USANDO PADRAO (4)."
+               MOVE 4 TO CTL-QTD-QUAD
+            END-IF.
+
+       P115-LER-CHECKPOINT.
+            MOVE 'N' TO WS-ACHOU-CKPT.
+            OPEN INPUT ARQ-CHECKPOINT.
+            IF WS-FS-CKPT = "00"
+               PERFORM P116-LER-CKPT-REG UNTIL WS-FS-CKPT NOT = "00"
+               CLOSE ARQ-CHECKPOINT
+               IF WS-ACHOU-CKPT = 'S'
+                  DISPLAY "ULTIMO REGISTRO CONFIRMADO: "
+                          WS-ULTIMO-ALUNO " / " WS-ULTIMO-MATERIA
+               END-IF
+            END-IF.
+
+       P116-LER-CKPT-REG.
+            READ ARQ-CHECKPOINT
+               AT END
+                  CONTINUE
+               NOT AT END
+                  MOVE 'S' TO WS-ACHOU-CKPT
+                  MOVE CKPT-ALUNO    TO WS-ULTIMO-ALUNO
+                  MOVE CKPT-MATERIA  TO WS-ULTIMO-MATERIA
+            END-READ.
+
+       P120-ABRIR-ARQUIVOS.
+            OPEN I-O ARQ-MESTRE.
+            IF WS-FS-MESTRE = "35"
+               OPEN OUTPUT ARQ-MESTRE
+               CLOSE ARQ-MESTRE
+               OPEN I-O ARQ-MESTRE
+            END-IF.
+            OPEN EXTEND ARQ-CHECKPOINT.
+            IF WS-FS-CKPT = "35"
+               OPEN OUTPUT ARQ-CHECKPOINT
+               CLOSE ARQ-CHECKPOINT
+               OPEN EXTEND ARQ-CHECKPOINT
+            END-IF.
+            OPEN EXTEND ARQ-EXTRATO.
+            IF WS-FS-EXTR = "35"
+               OPEN OUTPUT ARQ-EXTRATO
+               CLOSE ARQ-EXTRATO
+               OPEN EXTEND ARQ-EXTRATO
+            END-IF.
+
+       P130-MENU.
+            DISPLAY " ".
+            DISPLAY "**************************************************"
+            DISPLAY "1 - NOVA ENTRADA DE NOTAS"
+            DISPLAY "2 - CONSULTAR / CORRIGIR ALUNO JA LANCADO"
+            DISPLAY "**************************************************"
+            MOVE 'N' TO WS-OPCAO-OK.
+            PERFORM P131-PEDIR-OPCAO UNTIL WS-OPCAO-OK = 'S'.
+            EVALUATE WS-OPCAO
+               WHEN 1
+                  PERFORM P500-CALCULO
+               WHEN 2
+                  PERFORM P700-CONSULTAR
+               WHEN OTHER
+                  DISPLAY "OPCAO INVALIDA."
+            END-EVALUATE.
+            DISPLAY " ".
+            DISPLAY "GOSTARIA DE CONTINUAR? (Y/N)"
+            ACCEPT WS-SIGNAL.
+
+       P131-PEDIR-OPCAO.
+            DISPLAY "INFORME A OPCAO DESEJADA."
+            ACCEPT WS-OPCAO-ENTRADA.
+            IF WS-OPCAO-ENTRADA IS NOT NUMERIC
+               DISPLAY "OPCAO INVALIDA - SOMENTE DIGITOS. "
+                       "TENTE NOVAMENTE."
+            ELSE
+               MOVE 'S' TO WS-OPCAO-OK
+            END-IF.
+
        P500-CALCULO.
             DISPLAY "INSIRA O NOME DO ALUNO."
             ACCEPT WS-ALUNO.
+            DISPLAY "INSIRA O ID DO OPERADOR."
+            ACCEPT WS-OPERADOR.
+            ACCEPT WS-DATA-LANC FROM DATE YYYYMMDD.
+            ACCEPT WS-HORA-LANC FROM TIME.
+
+            MOVE 'N' TO WS-QTD-MAT-OK.
+            PERFORM P501-PEDIR-QTD-MATERIAS UNTIL WS-QTD-MAT-OK = 'S'.
+
+            MOVE 0 TO WS-SOMA-MEDIAS-ALUNO.
+            PERFORM P510-DIGITAR-MATERIA
+               VARYING WS-IDX-MATERIA FROM 1 BY 1
+               UNTIL WS-IDX-MATERIA > WS-QTD-MAT.
+
+            COMPUTE WS-MEDIA-GERAL-ALUNO =
+                    WS-SOMA-MEDIAS-ALUNO / WS-QTD-MAT.
+
+            DISPLAY " ".
+            DISPLAY "**    MEDIA GERAL DO ALUNO (TODAS MATERIAS)    **"
+            DISPLAY "Nome do Aluno: " WS-ALUNO
+            DISPLAY "Media Geral:   " WS-MEDIA-GERAL-ALUNO
+            DISPLAY "*************************************************".
+
+       P501-PEDIR-QTD-MATERIAS.
+            DISPLAY "QUANTAS MATERIAS DESEJA INFORMAR PARA ESTE ALUNO? "
+                    "(1 A 9)."
+            ACCEPT WS-QTD-MAT-ENTRADA.
+            IF (WS-QTD-MAT-ENTRADA IS NOT NUMERIC) OR (WS-QTD-MAT = 0)
+               DISPLAY "QUANTIDADE INVALIDA. TENTE NOVAMENTE."
+            ELSE
+               MOVE 'S' TO WS-QTD-MAT-OK
+            END-IF.
+
+       P510-DIGITAR-MATERIA.
+            DISPLAY " ".
+            DISPLAY "MATERIA " WS-IDX-MATERIA " DE " WS-QTD-MAT.
             DISPLAY "INSIRA A MATERIA."
             ACCEPT WS-MATERIA.
 
-            DISPLAY "INSIRA A NOTA DO PRIMEIRO QUADRIMESTRE."
-            ACCEPT WS-NOTA-1.
-            DISPLAY "INSIRA A NOTA DO SEGUNDO QUADRIMESTRE."
-            ACCEPT WS-NOTA-2.
-            DISPLAY "INSIRA A NOTA DO TERCEIRO QUADRIMESTRE."
-            ACCEPT WS-NOTA-3.
-            DISPLAY "INSIRA A NOTA DO QUARTO QUADRIMESTRE."
-            ACCEPT WS-NOTA-4.
-            
-            IF (WS-NOTA-1 IS NOT NUMERIC) OR 
-               (WS-NOTA-2 IS NOT NUMERIC) OR 
-               (WS-NOTA-3 IS NOT NUMERIC) OR 
-               (WS-NOTA-4 IS NOT NUMERIC)       PERFORM P150-ERRO.
-
-            IF (WS-NOTA-1 IS NEGATIVE) OR 
-               (WS-NOTA-2 IS NEGATIVE) OR 
-               (WS-NOTA-3 IS NEGATIVE) OR 
-               (WS-NOTA-4 IS NEGATIVE)          PERFORM P150-ERRO.
-
-            IF (WS-NOTA-1 > 10) OR 
-               (WS-NOTA-2 > 10) OR 
-               (WS-NOTA-3 > 10) OR 
-               (WS-NOTA-4 > 10)                 PERFORM P150-ERRO.
-
-            DISPLAY "NOTA 1: " WS-NOTA-1
-            DISPLAY "NOTA 2: " WS-NOTA-2
-            DISPLAY "NOTA 3: " WS-NOTA-3
-            DISPLAY "NOTA 4: " WS-NOTA-4
-
-            COMPUTE WS-MEDIA = (WS-NOTA-1 + WS-NOTA-2 + 
-                                WS-NOTA-3 + WS-NOTA-4) / 4
-           
-            IF WS-MEDIA >= 7
+            INITIALIZE WS-NOTAS.
+            PERFORM P520-DIGITAR-NOTA
+               VARYING WS-IDX-NOTA FROM 1 BY 1
+               UNTIL WS-IDX-NOTA > CTL-QTD-QUAD.
+
+            MOVE 0 TO WS-MEDIA.
+            PERFORM P530-SOMAR-NOTA
+               VARYING WS-IDX-NOTA FROM 1 BY 1
+               UNTIL WS-IDX-NOTA > CTL-QTD-QUAD.
+            COMPUTE WS-MEDIA = WS-MEDIA / CTL-QTD-QUAD.
+
+            IF WS-MEDIA >= CTL-NOTA-CORTE
                SET WS-CONFIRM TO TRUE
-            ELSE  
+            ELSE
                SET WS-CONFIRM TO FALSE
             END-IF.
 
@@ -84,18 +339,270 @@
             DISPLAY "Matéria:       " WS-MATERIA
             DISPLAY "Média:         " WS-MEDIA
             DISPLAY "Status:        " WS-STATUS
+            DISPLAY "Lancado por:   " WS-OPERADOR
+            DISPLAY "Data/Hora:     " WS-DATA-LANC "/" WS-HORA-LANC
             DISPLAY "**************************************************"
 
+            PERFORM P540-GRAVAR-MESTRE
+            ADD WS-MEDIA TO WS-SOMA-MEDIAS-ALUNO.
+
+       P520-DIGITAR-NOTA.
+            MOVE 'N' TO WS-NOTA-OK.
+            PERFORM P525-PEDIR-NOTA UNTIL WS-NOTA-OK = 'S'.
+            MOVE WS-NOTA-VALOR TO WS-NOTA(WS-IDX-NOTA).
+            DISPLAY "NOTA " WS-IDX-NOTA ": " WS-NOTA(WS-IDX-NOTA).
+
+       P525-PEDIR-NOTA.
+            DISPLAY "INSIRA A NOTA DO QUADRIMESTRE " WS-IDX-NOTA
+                    " (FORMATO 9999, EX: 0750 = 07.50)."
+            ACCEPT WS-NOTA-ENTRADA.
+            IF WS-NOTA-ENTRADA IS NOT NUMERIC
+               DISPLAY "ENTRADA INVALIDA - SOMENTE DIGITOS. "
+                       "TENTE NOVAMENTE."
+            ELSE
+               IF WS-NOTA-VALOR > 10
+                  DISPLAY "NOTA FORA DA FAIXA (00.00 A 10.00). "
+                          "TENTE NOVAMENTE."
+               ELSE
+                  MOVE 'S' TO WS-NOTA-OK
+               END-IF
+            END-IF.
+
+       P530-SOMAR-NOTA.
+            ADD WS-NOTA(WS-IDX-NOTA) TO WS-MEDIA.
+
+       P540-GRAVAR-MESTRE.
+            WRITE WS-INFO
+               INVALID KEY
+                  REWRITE WS-INFO
+                     INVALID KEY
+                        DISPLAY "ERRO AO GRAVAR REGISTRO MESTRE."
+                  END-REWRITE
+            END-WRITE.
+            PERFORM P541-GRAVAR-EXTRATO.
+            PERFORM P542-GRAVAR-CHECKPOINT.
+            PERFORM P543-ACUMULAR-ESTATISTICAS.
+
+       P541-GRAVAR-EXTRATO.
+            PERFORM P545-FORMATAR-NOTA-EXTRATO
+               VARYING WS-IDX-NOTA FROM 1 BY 1
+               UNTIL WS-IDX-NOTA > 4.
+            MOVE WS-MEDIA TO WS-MEDIA-EDITADA.
+            MOVE SPACES TO WS-REG-EXTRATO.
+            STRING WS-ALUNO           DELIMITED BY SIZE
+                   ","                DELIMITED BY SIZE
+                   WS-MATERIA         DELIMITED BY SIZE
+                   ","                DELIMITED BY SIZE
+                   WS-NOTA-EDIT(1)    DELIMITED BY SIZE
+                   ","                DELIMITED BY SIZE
+                   WS-NOTA-EDIT(2)    DELIMITED BY SIZE
+                   ","                DELIMITED BY SIZE
+                   WS-NOTA-EDIT(3)    DELIMITED BY SIZE
+                   ","                DELIMITED BY SIZE
+                   WS-NOTA-EDIT(4)    DELIMITED BY SIZE
+                   ","                DELIMITED BY SIZE
+                   WS-MEDIA-EDITADA   DELIMITED BY SIZE
+                   ","                DELIMITED BY SIZE
+                   WS-STATUS          DELIMITED BY SIZE
+                   ","                DELIMITED BY SIZE
+                   WS-OPERADOR        DELIMITED BY SIZE
+                   ","                DELIMITED BY SIZE
+                   WS-DATA-LANC       DELIMITED BY SIZE
+                   ","                DELIMITED BY SIZE
+                   WS-HORA-LANC       DELIMITED BY SIZE
+                   INTO WS-REG-EXTRATO
+            END-STRING.
+            WRITE WS-REG-EXTRATO.
+
+       P545-FORMATAR-NOTA-EXTRATO.
+            IF WS-IDX-NOTA <= CTL-QTD-QUAD
+               MOVE WS-NOTA(WS-IDX-NOTA) TO WS-NOTA-FMT
+               MOVE WS-NOTA-FMT TO WS-NOTA-EDIT(WS-IDX-NOTA)
+            ELSE
+               MOVE SPACES TO WS-NOTA-EDIT(WS-IDX-NOTA)
+            END-IF.
+
+       P543-ACUMULAR-ESTATISTICAS.
+            ADD 1 TO WS-QTD-PROCESSADOS.
+            ADD WS-MEDIA TO WS-SOMA-MEDIAS-GERAL.
+            IF WS-CONFIRM
+               ADD 1 TO WS-QTD-APROVADOS
+            ELSE
+               ADD 1 TO WS-QTD-REPROVADOS
+            END-IF.
+            IF WS-MEDIA > WS-MAIOR-MEDIA
+               MOVE WS-MEDIA TO WS-MAIOR-MEDIA
+            END-IF.
+            IF (WS-MENOR-VISTO = 'N') OR (WS-MEDIA < WS-MENOR-MEDIA)
+               MOVE WS-MEDIA TO WS-MENOR-MEDIA
+               MOVE 'S' TO WS-MENOR-VISTO
+            END-IF.
+
+       P542-GRAVAR-CHECKPOINT.
+            MOVE WS-ALUNO     TO CKPT-ALUNO.
+            MOVE WS-MATERIA   TO CKPT-MATERIA.
+            MOVE WS-DATA-LANC TO CKPT-DATA.
+            MOVE WS-HORA-LANC TO CKPT-HORA.
+            WRITE WS-REG-CHECKPOINT.
+            MOVE WS-ALUNO     TO WS-ULTIMO-ALUNO.
+            MOVE WS-MATERIA   TO WS-ULTIMO-MATERIA.
+
+       P700-CONSULTAR.
+            DISPLAY " ".
+            DISPLAY "**        CONSULTA / CORRECAO DE NOTAS        **"
+            DISPLAY "INSIRA O NOME DO ALUNO."
+            ACCEPT WS-ALUNO.
+            DISPLAY "INSIRA A MATERIA."
+            ACCEPT WS-MATERIA.
+            READ ARQ-MESTRE
+               INVALID KEY
+                  DISPLAY "REGISTRO NAO ENCONTRADO PARA ESTE ALUNO/"
+                          "MATERIA."
+               NOT INVALID KEY
+                  PERFORM P710-EXIBIR-CORRIGIR
+            END-READ.
+
+       P710-EXIBIR-CORRIGIR.
             DISPLAY " "
-            DISPLAY "GOSTARIA DE CONTINUAR? (Y/N)"
-            ACCEPT WS-SIGNAL.
-            
-       P150-ERRO.
-            DISPLAY "**************************************************"
-            DISPLAY "*      NOTAS INVALIDAS - TENTE NOVAMENTE         *"
-            DISPLAY "**************************************************"
-            PERFORM P999-FIM
-            .
+            DISPLAY "Nome do Aluno: " WS-ALUNO
+            DISPLAY "Matéria:       " WS-MATERIA
+            DISPLAY "Nota 1:        " WS-NOTA(1)
+            DISPLAY "Nota 2:        " WS-NOTA(2)
+            DISPLAY "Nota 3:        " WS-NOTA(3)
+            DISPLAY "Nota 4:        " WS-NOTA(4)
+            DISPLAY "Média:         " WS-MEDIA
+            DISPLAY "Status:        " WS-STATUS
+            DISPLAY "Lancado por:   " WS-OPERADOR
+            DISPLAY "Data/Hora:     " WS-DATA-LANC "/" WS-HORA-LANC
+
+            DISPLAY " "
+            DISPLAY "QUAL NOTA DESEJA CORRIGIR?"
+            PERFORM P715-EXIBIR-OPCAO-NOTA
+               VARYING WS-IDX-NOTA FROM 1 BY 1
+               UNTIL WS-IDX-NOTA > CTL-QTD-QUAD.
+            DISPLAY "0-NENHUMA"
+            MOVE 'N' TO WS-OPCAO-CAMPO-OK.
+            PERFORM P716-PEDIR-OPCAO-CAMPO
+               UNTIL WS-OPCAO-CAMPO-OK = 'S'.
+
+            IF (WS-OPCAO-CAMPO >= 1) AND
+               (WS-OPCAO-CAMPO <= CTL-QTD-QUAD)
+               MOVE WS-MEDIA TO WS-MEDIA-ANTIGA
+               MOVE WS-DATA-LANC TO WS-DATA-ANTIGA
+               MOVE WS-HORA-LANC TO WS-HORA-ANTIGA
+               IF WS-CONFIRM
+                  MOVE 'S' TO WS-APROVADO-ANTIGO
+               ELSE
+                  MOVE 'N' TO WS-APROVADO-ANTIGO
+               END-IF
+
+               DISPLAY "INSIRA O ID DO OPERADOR."
+               ACCEPT WS-OPERADOR
+               ACCEPT WS-DATA-LANC FROM DATE YYYYMMDD
+               ACCEPT WS-HORA-LANC FROM TIME
+
+               MOVE WS-OPCAO-CAMPO TO WS-IDX-NOTA
+               PERFORM P520-DIGITAR-NOTA
+               MOVE 0 TO WS-MEDIA
+               PERFORM P530-SOMAR-NOTA
+                  VARYING WS-IDX-NOTA FROM 1 BY 1
+                  UNTIL WS-IDX-NOTA > CTL-QTD-QUAD
+               COMPUTE WS-MEDIA = WS-MEDIA / CTL-QTD-QUAD
+               IF WS-MEDIA >= CTL-NOTA-CORTE
+                  SET WS-CONFIRM TO TRUE
+               ELSE
+                  SET WS-CONFIRM TO FALSE
+               END-IF
+               REWRITE WS-INFO
+                  INVALID KEY
+                     DISPLAY "ERRO AO REGRAVAR REGISTRO."
+               END-REWRITE
+               PERFORM P541-GRAVAR-EXTRATO
+               PERFORM P542-GRAVAR-CHECKPOINT
+               IF (WS-DATA-ANTIGA > WS-SESSAO-DATA-INICIO) OR
+                  ((WS-DATA-ANTIGA = WS-SESSAO-DATA-INICIO) AND
+                   (WS-HORA-ANTIGA >= WS-SESSAO-HORA-INICIO))
+                  PERFORM P712-AJUSTAR-ESTATISTICAS
+               ELSE
+                  PERFORM P543-ACUMULAR-ESTATISTICAS
+               END-IF
+               DISPLAY "REGISTRO ATUALIZADO COM SUCESSO."
+               DISPLAY "NOVA MEDIA:  " WS-MEDIA
+               DISPLAY "NOVO STATUS: " WS-STATUS
+            ELSE
+               DISPLAY "NENHUMA ALTERACAO REALIZADA."
+            END-IF.
+
+       P715-EXIBIR-OPCAO-NOTA.
+            MOVE WS-IDX-NOTA TO WS-IDX-NOTA-EXIB.
+            DISPLAY WS-IDX-NOTA-EXIB "-NOTA" WS-IDX-NOTA-EXIB.
+
+       P716-PEDIR-OPCAO-CAMPO.
+            DISPLAY "INFORME A OPCAO DESEJADA."
+            ACCEPT WS-OPCAO-CAMPO-ENTRADA.
+            IF WS-OPCAO-CAMPO-ENTRADA IS NOT NUMERIC
+               DISPLAY "OPCAO INVALIDA - SOMENTE DIGITOS. "
+                       "TENTE NOVAMENTE."
+            ELSE
+               MOVE 'S' TO WS-OPCAO-CAMPO-OK
+            END-IF.
+
+      * Ajusta as estatisticas da sessao quando a correcao altera um
+      * registro ja computado nesta mesma sessao (entrada ou correcao
+      * anterior feita durante esta mesma execucao do programa) -
+      * desfaz a contribuicao antiga e aplica a nova, sem contar o
+      * registro como um novo processado e sem reler o arquivo mestre
+      * inteiro. A comparacao usa o instante de inicio desta execucao
+      * (WS-SESSAO-DATA/HORA-INICIO, capturado em P100-INICIAR), nao
+      * apenas a data, para nao confundir uma correcao feita numa
+      * execucao anterior do mesmo dia com uma ja somada aqui.
+      * Maior/menor média so avancam
+      * no sentido mais extremo numa correcao: reduzir um valor que
+      * era a maior média (ou aumentar o que era a menor) exigiria
+      * reler todo o arquivo para achar o novo extremo, o que voltaria
+      * a tornar o resumo um recalculo do arquivo inteiro.
+       P712-AJUSTAR-ESTATISTICAS.
+            SUBTRACT WS-MEDIA-ANTIGA FROM WS-SOMA-MEDIAS-GERAL.
+            ADD WS-MEDIA TO WS-SOMA-MEDIAS-GERAL.
+            IF WS-APROVADO-ANTIGO = 'S'
+               SUBTRACT 1 FROM WS-QTD-APROVADOS
+            ELSE
+               SUBTRACT 1 FROM WS-QTD-REPROVADOS
+            END-IF.
+            IF WS-CONFIRM
+               ADD 1 TO WS-QTD-APROVADOS
+            ELSE
+               ADD 1 TO WS-QTD-REPROVADOS
+            END-IF.
+            IF WS-MEDIA > WS-MAIOR-MEDIA
+               MOVE WS-MEDIA TO WS-MAIOR-MEDIA
+            END-IF.
+            IF (WS-MENOR-VISTO = 'N') OR (WS-MEDIA < WS-MENOR-MEDIA)
+               MOVE WS-MEDIA TO WS-MENOR-MEDIA
+               MOVE 'S' TO WS-MENOR-VISTO
+            END-IF.
+
+       P810-RESUMO.
+            IF WS-QTD-PROCESSADOS > 0
+               COMPUTE WS-MEDIA-TURMA =
+                       WS-SOMA-MEDIAS-GERAL / WS-QTD-PROCESSADOS
+            ELSE
+               MOVE 0 TO WS-MEDIA-TURMA
+            END-IF.
+            DISPLAY " ".
+            DISPLAY "**             RESUMO DA SESSAO             **"
+            DISPLAY "Registros processados: " WS-QTD-PROCESSADOS
+            DISPLAY "Aprovados:             " WS-QTD-APROVADOS
+            DISPLAY "Reprovados:            " WS-QTD-REPROVADOS
+            DISPLAY "Média da turma:        " WS-MEDIA-TURMA
+            DISPLAY "Maior média:           " WS-MAIOR-MEDIA
+            DISPLAY "Menor média:           " WS-MENOR-MEDIA
+            DISPLAY "*************************************************".
+
        P999-FIM.
+            PERFORM P810-RESUMO.
+            CLOSE ARQ-MESTRE.
+            CLOSE ARQ-CHECKPOINT.
+            CLOSE ARQ-EXTRATO.
             STOP RUN.
        END PROGRAM DESAFIOM2.
