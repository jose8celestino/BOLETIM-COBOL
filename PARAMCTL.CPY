@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: PARAMCTL
+      * Purpose:  Area de trabalho com os parametros de contrato ja
+      *           validados (nota de corte / quantidade de
+      *           quadrimestres), compartilhada por DESAFIOM2 e
+      *           BOLETIM-REL para que os dois programas apliquem
+      *           sempre o mesmo valor padrao.
+      * Modification History:
+      *   09-08-2026  JVC  Criacao (extraido de DESAFIOM2 e BOLETIM-REL
+      *                    para eliminar a duplicacao do layout nos
+      *                    dois programas).
+      ******************************************************************
+       01  CTL-PARAMETROS.
+           03  CTL-NOTA-CORTE           PIC 9(02)V99 VALUE 7.00.
+           03  CTL-QTD-QUAD             PIC 9(01)    VALUE 4.
