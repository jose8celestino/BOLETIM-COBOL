@@ -0,0 +1,314 @@
+      ******************************************************************
+      * Author: JOSE CELESTINO
+      * Date: 09-08-2026
+      * Purpose: IMPRIME O BOLETIM OFICIAL A PARTIR DO ARQUIVO MESTRE
+      *          DE NOTAS GRAVADO PELO DESAFIOM2.
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      *   09-08-2026  JVC  Criacao - leitura sequencial do arquivo
+      *                    mestre (chave ALUNO+MATERIA), quebra por
+      *                    aluno com media geral e resumo da turma.
+      *   09-08-2026  JVC  Imprime operador e data/hora do lancamento
+      *                    logo abaixo de cada linha de detalhe, para
+      *                    trilha de auditoria.
+      *   09-08-2026  JVC  Le a quantidade de quadrimestres do mesmo
+      *                    arquivo de parametros usado pelo DESAFIOM2,
+      *                    suprimindo as colunas de nota nao usadas
+      *                    pelo contrato em vez de imprimir zero.
+      *                    Cabecalho de colunas realinhado para bater
+      *                    exatamente com as posicoes da linha de
+      *                    detalhe, e abertura do arquivo mestre passa
+      *                    a tratar a ausencia do arquivo.
+      *   09-08-2026  JVC  Layout do registro de parametros e area de
+      *                    controle passam a vir dos copybooks
+      *                    PARAMREG/PARAMCTL, compartilhados com o
+      *                    DESAFIOM2, em vez de declarados aqui tambem.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BOLETIM-REL.
+       AUTHOR. JOSE VITOR PESQUEIRA CELESTINO.
+       DATE-WRITTEN. 09-08-2026.
+       DATE-COMPILED. 09-08-2026.
+
+      * ESTE PROGRAMA LE O ARQUIVO MESTRE GRAVADO PELO DESAFIOM2 E
+      * IMPRIME O BOLETIM OFICIAL, UMA SECAO POR ALUNO, COM QUEBRA DE
+      * PAGINA E RESUMO FINAL DA TURMA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-MESTRE ASSIGN TO "MESTRE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS WS-CHAVE
+               FILE STATUS IS WS-FS-MESTRE.
+
+           SELECT REL-BOLETIM ASSIGN TO "BOLETIM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REL.
+
+           SELECT ARQ-PARAMETROS ASSIGN TO "PARAMETROS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PARAM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-MESTRE.
+       COPY WSINFO.
+
+       FD  REL-BOLETIM.
+       01  WS-LINHA-REL                 PIC X(80).
+
+       FD  ARQ-PARAMETROS.
+       COPY PARAMREG.
+
+       WORKING-STORAGE SECTION.
+       77  WS-FS-MESTRE             PIC XX  VALUE "00".
+       77  WS-FS-REL                PIC XX  VALUE "00".
+       77  WS-FS-PARAM              PIC XX  VALUE "00".
+       77  WS-FIM-ARQUIVO           PIC X   VALUE 'N'.
+       77  WS-MESTRE-ABERTO         PIC X   VALUE 'N'.
+       77  WS-HOLD-ALUNO            PIC X(40) VALUE SPACES.
+       77  WS-IDX-NOTA              PIC 9(02) VALUE 0.
+       77  WS-NOTA-EDITADA          PIC Z9.99.
+
+       COPY PARAMCTL.
+
+       77  WS-QTD-MATERIAS-ALUNO    PIC 9(03)    VALUE 0.
+       77  WS-SOMA-MEDIAS-ALUNO     PIC 9(05)V99 VALUE 0.
+       77  WS-MEDIA-GERAL-ALUNO     PIC 9(02)V99 VALUE 0.
+
+       77  WS-QTD-ALUNOS            PIC 9(05)    VALUE 0.
+       77  WS-QTD-MATERIAS-TURMA    PIC 9(05)    VALUE 0.
+       77  WS-QTD-APROVADOS-TURMA   PIC 9(05)    VALUE 0.
+       77  WS-QTD-REPROVADOS-TURMA  PIC 9(05)    VALUE 0.
+       77  WS-SOMA-MEDIAS-TURMA     PIC 9(07)V99 VALUE 0.
+       77  WS-MEDIA-GERAL-TURMA     PIC 9(02)V99 VALUE 0.
+
+       01  WS-CAB-ALUNO.
+           03  FILLER               PIC X(16) VALUE "BOLETIM - ALUNO:".
+           03  FILLER               PIC X(01) VALUE SPACE.
+           03  CAB-ALUNO            PIC X(40).
+           03  FILLER               PIC X(23) VALUE SPACES.
+
+       01  WS-CAB-COLUNAS.
+           03  FILLER               PIC X(02) VALUE SPACES.
+           03  FILLER               PIC X(20) VALUE "MATERIA".
+           03  FILLER               PIC X(03) VALUE SPACES.
+           03  FILLER               PIC X(05) VALUE "   N1".
+           03  FILLER               PIC X(03) VALUE SPACES.
+           03  FILLER               PIC X(05) VALUE "   N2".
+           03  FILLER               PIC X(03) VALUE SPACES.
+           03  FILLER               PIC X(05) VALUE "   N3".
+           03  FILLER               PIC X(03) VALUE SPACES.
+           03  FILLER               PIC X(05) VALUE "   N4".
+           03  FILLER               PIC X(03) VALUE SPACES.
+           03  FILLER               PIC X(05) VALUE "MEDIA".
+           03  FILLER               PIC X(03) VALUE SPACES.
+           03  FILLER               PIC X(09) VALUE "STATUS".
+           03  FILLER               PIC X(06) VALUE SPACES.
+
+       01  WS-LIN-DETALHE.
+           03  FILLER               PIC X(02) VALUE SPACES.
+           03  LIN-MATERIA          PIC X(20).
+           03  FILLER               PIC X(03) VALUE SPACES.
+           03  LIN-NOTA-TAB OCCURS 4 TIMES.
+               05  LIN-NOTA         PIC X(05).
+               05  FILLER           PIC X(03) VALUE SPACES.
+           03  LIN-MEDIA            PIC Z9.99.
+           03  FILLER               PIC X(03) VALUE SPACES.
+           03  LIN-STATUS           PIC X(09).
+           03  FILLER               PIC X(06) VALUE SPACES.
+
+       01  WS-LIN-AUDITORIA.
+           03  FILLER               PIC X(04) VALUE SPACES.
+           03  FILLER               PIC X(12) VALUE "Lancado por:".
+           03  FILLER               PIC X(01) VALUE SPACE.
+           03  LIN-OPERADOR         PIC X(10).
+           03  FILLER               PIC X(03) VALUE SPACES.
+           03  FILLER               PIC X(10) VALUE "Data/Hora:".
+           03  FILLER               PIC X(01) VALUE SPACE.
+           03  LIN-DATA             PIC 9(08).
+           03  FILLER               PIC X(01) VALUE "/".
+           03  LIN-HORA             PIC 9(08).
+           03  FILLER               PIC X(22) VALUE SPACES.
+
+       01  WS-ROD-ALUNO.
+           03  FILLER               PIC X(23)
+                                     VALUE "MEDIA GERAL DO ALUNO:  ".
+           03  ROD-MEDIA            PIC Z9.99.
+           03  FILLER               PIC X(52) VALUE SPACES.
+
+       01  WS-LINHA-BRANCO          PIC X(80) VALUE SPACES.
+
+       01  WS-ROD-TURMA1            PIC X(80) VALUE "RESUMO DA TURMA".
+
+       01  WS-ROD-TURMA2.
+           03  FILLER               PIC X(30)
+                                     VALUE "ALUNOS PROCESSADOS:".
+           03  ROD-QTD-ALUNOS       PIC ZZZZ9.
+           03  FILLER               PIC X(45) VALUE SPACES.
+
+       01  WS-ROD-TURMA3.
+           03  FILLER               PIC X(30)
+                                     VALUE "LANCAMENTOS APROVADOS:".
+           03  ROD-QTD-APROV        PIC ZZZZ9.
+           03  FILLER               PIC X(45) VALUE SPACES.
+
+       01  WS-ROD-TURMA4.
+           03  FILLER               PIC X(30)
+                                     VALUE "LANCAMENTOS REPROVADOS:".
+           03  ROD-QTD-REPROV       PIC ZZZZ9.
+           03  FILLER               PIC X(45) VALUE SPACES.
+
+       01  WS-ROD-TURMA5.
+           03  FILLER               PIC X(30)
+                                     VALUE "MEDIA GERAL DA TURMA:".
+           03  ROD-MEDIA-TURMA      PIC Z9.99.
+           03  FILLER               PIC X(45) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       P100-INICIAR.
+            PERFORM P105-LER-PARAMETROS.
+            PERFORM P110-ABRIR-ARQUIVOS.
+            IF WS-FIM-ARQUIVO NOT = 'S'
+               PERFORM P200-LER-MESTRE
+            END-IF.
+            PERFORM P300-PROCESSAR-ALUNO UNTIL WS-FIM-ARQUIVO = 'S'.
+            PERFORM P800-RODAPE-TURMA.
+            PERFORM P900-FECHAR-ARQUIVOS.
+            STOP RUN.
+
+       P105-LER-PARAMETROS.
+            OPEN INPUT ARQ-PARAMETROS.
+            IF WS-FS-PARAM = "00"
+               READ ARQ-PARAMETROS
+                  AT END
+                     DISPLAY "PARAMETROS VAZIOS - USANDO PADRAO."
+                  NOT AT END
+                     MOVE PARM-NOTA-CORTE TO CTL-NOTA-CORTE
+                     MOVE PARM-QTD-QUAD   TO CTL-QTD-QUAD
+                     PERFORM P106-VALIDAR-PARAMETROS
+               END-READ
+               CLOSE ARQ-PARAMETROS
+            ELSE
+               DISPLAY "ARQUIVO DE PARAMETROS NAO ENCONTRADO - "
+                       "USANDO PADRAO (CORTE 7.00 / 4 QUADRIMESTRES)."
+            END-IF.
+
+       P106-VALIDAR-PARAMETROS.
+            IF (CTL-QTD-QUAD < 1) OR (CTL-QTD-QUAD > 4)
+               DISPLAY "QTD DE QUADRIMESTRES NO ARQUIVO DE PARAMETROS "
+                       "FORA DA FAIXA (1-4) - USANDO PADRAO (4)."
+               MOVE 4 TO CTL-QTD-QUAD
+            END-IF.
+
+       P110-ABRIR-ARQUIVOS.
+            MOVE 'N' TO WS-MESTRE-ABERTO.
+            OPEN INPUT ARQ-MESTRE.
+            IF WS-FS-MESTRE = "35"
+               DISPLAY "ARQUIVO MESTRE NAO ENCONTRADO - NENHUM "
+                       "BOLETIM A IMPRIMIR."
+               MOVE 'S' TO WS-FIM-ARQUIVO
+            ELSE
+               IF WS-FS-MESTRE NOT = "00"
+                  DISPLAY "ERRO AO ABRIR ARQUIVO MESTRE: " WS-FS-MESTRE
+                  MOVE 'S' TO WS-FIM-ARQUIVO
+               ELSE
+                  MOVE 'S' TO WS-MESTRE-ABERTO
+               END-IF
+            END-IF.
+            OPEN OUTPUT REL-BOLETIM.
+
+       P200-LER-MESTRE.
+            READ ARQ-MESTRE
+               AT END
+                  MOVE 'S' TO WS-FIM-ARQUIVO
+            END-READ.
+
+       P300-PROCESSAR-ALUNO.
+            MOVE WS-ALUNO TO WS-HOLD-ALUNO.
+            MOVE 0 TO WS-QTD-MATERIAS-ALUNO.
+            MOVE 0 TO WS-SOMA-MEDIAS-ALUNO.
+            PERFORM P310-CABECALHO-ALUNO.
+            PERFORM P320-DETALHE-MATERIA
+               UNTIL (WS-FIM-ARQUIVO = 'S')
+                  OR (WS-ALUNO NOT = WS-HOLD-ALUNO).
+            PERFORM P330-RODAPE-ALUNO.
+            ADD 1 TO WS-QTD-ALUNOS.
+
+       P310-CABECALHO-ALUNO.
+            MOVE WS-HOLD-ALUNO TO CAB-ALUNO.
+            WRITE WS-LINHA-REL FROM WS-CAB-ALUNO.
+            WRITE WS-LINHA-REL FROM WS-CAB-COLUNAS.
+
+       P320-DETALHE-MATERIA.
+            MOVE WS-MATERIA     TO LIN-MATERIA.
+            PERFORM P321-FORMATAR-NOTA
+               VARYING WS-IDX-NOTA FROM 1 BY 1
+               UNTIL WS-IDX-NOTA > 4.
+            MOVE WS-MEDIA       TO LIN-MEDIA.
+            MOVE WS-STATUS      TO LIN-STATUS.
+            WRITE WS-LINHA-REL FROM WS-LIN-DETALHE.
+
+            MOVE WS-OPERADOR    TO LIN-OPERADOR.
+            MOVE WS-DATA-LANC   TO LIN-DATA.
+            MOVE WS-HORA-LANC   TO LIN-HORA.
+            WRITE WS-LINHA-REL FROM WS-LIN-AUDITORIA.
+
+            ADD 1 TO WS-QTD-MATERIAS-ALUNO.
+            ADD WS-MEDIA TO WS-SOMA-MEDIAS-ALUNO.
+            ADD 1 TO WS-QTD-MATERIAS-TURMA.
+            ADD WS-MEDIA TO WS-SOMA-MEDIAS-TURMA.
+            IF WS-CONFIRM
+               ADD 1 TO WS-QTD-APROVADOS-TURMA
+            ELSE
+               ADD 1 TO WS-QTD-REPROVADOS-TURMA
+            END-IF.
+            PERFORM P200-LER-MESTRE.
+
+       P321-FORMATAR-NOTA.
+            IF WS-IDX-NOTA <= CTL-QTD-QUAD
+               MOVE WS-NOTA(WS-IDX-NOTA) TO WS-NOTA-EDITADA
+               MOVE WS-NOTA-EDITADA TO LIN-NOTA(WS-IDX-NOTA)
+            ELSE
+               MOVE SPACES TO LIN-NOTA(WS-IDX-NOTA)
+            END-IF.
+
+       P330-RODAPE-ALUNO.
+            IF WS-QTD-MATERIAS-ALUNO > 0
+               COMPUTE WS-MEDIA-GERAL-ALUNO =
+                       WS-SOMA-MEDIAS-ALUNO / WS-QTD-MATERIAS-ALUNO
+            ELSE
+               MOVE 0 TO WS-MEDIA-GERAL-ALUNO
+            END-IF.
+            MOVE WS-MEDIA-GERAL-ALUNO TO ROD-MEDIA.
+            WRITE WS-LINHA-REL FROM WS-ROD-ALUNO.
+            WRITE WS-LINHA-REL FROM WS-LINHA-BRANCO
+               AFTER ADVANCING PAGE.
+
+       P800-RODAPE-TURMA.
+            IF WS-QTD-MATERIAS-TURMA > 0
+               COMPUTE WS-MEDIA-GERAL-TURMA =
+                       WS-SOMA-MEDIAS-TURMA / WS-QTD-MATERIAS-TURMA
+            ELSE
+               MOVE 0 TO WS-MEDIA-GERAL-TURMA
+            END-IF.
+            MOVE WS-QTD-ALUNOS           TO ROD-QTD-ALUNOS.
+            MOVE WS-QTD-APROVADOS-TURMA  TO ROD-QTD-APROV.
+            MOVE WS-QTD-REPROVADOS-TURMA TO ROD-QTD-REPROV.
+            MOVE WS-MEDIA-GERAL-TURMA    TO ROD-MEDIA-TURMA.
+            WRITE WS-LINHA-REL FROM WS-ROD-TURMA1.
+            WRITE WS-LINHA-REL FROM WS-LINHA-BRANCO.
+            WRITE WS-LINHA-REL FROM WS-ROD-TURMA2.
+            WRITE WS-LINHA-REL FROM WS-ROD-TURMA3.
+            WRITE WS-LINHA-REL FROM WS-ROD-TURMA4.
+            WRITE WS-LINHA-REL FROM WS-ROD-TURMA5.
+
+       P900-FECHAR-ARQUIVOS.
+            IF WS-MESTRE-ABERTO = 'S'
+               CLOSE ARQ-MESTRE
+            END-IF.
+            CLOSE REL-BOLETIM.
+       END PROGRAM BOLETIM-REL.
