@@ -0,0 +1,27 @@
+      ******************************************************************
+      * Copybook: WSINFO
+      * Purpose:  Layout do registro mestre de notas (DESAFIOM2),
+      *           chaveado por aluno + materia.
+      * Modification History:
+      *   09-08-2026  JVC  Criacao (extraido de DESAFIOM2 para permitir
+      *                    a gravacao das notas em arquivo mestre).
+      *   09-08-2026  JVC  Notas passam a ser uma tabela de ate 4
+      *                    posicoes, ja que a quantidade de
+      *                    quadrimestres usada passa a ser parametro
+      *                    de contrato (CTL-QTD-QUAD) e nao mais fixa.
+      *   09-08-2026  JVC  Acrescenta operador e data/hora do
+      *                    lancamento para trilha de auditoria.
+      ******************************************************************
+       01 WS-INFO.
+          03 WS-CHAVE.
+             05 WS-ALUNO              PIC X(40).
+             05 WS-MATERIA            PIC X(20).
+          03 WS-NOTAS.
+             05 WS-NOTA               PIC 9(02)V99 OCCURS 4 TIMES.
+          03 WS-MEDIA                 PIC 9(02)V99.
+          03 WS-STATUS                PIC X(09) VALUE "REPROVADO".
+             88 WS-CONFIRM            VALUE "APROVADO"
+                                       FALSE "REPROVADO".
+          03 WS-OPERADOR              PIC X(10).
+          03 WS-DATA-LANC             PIC 9(08).
+          03 WS-HORA-LANC             PIC 9(08).
