@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: PARAMREG
+      * Purpose:  Layout do registro do arquivo de parametros de
+      *           contrato (nota de corte / quantidade de
+      *           quadrimestres), lido por DESAFIOM2 e BOLETIM-REL.
+      * Modification History:
+      *   09-08-2026  JVC  Criacao (extraido de DESAFIOM2 e BOLETIM-REL
+      *                    para eliminar a duplicacao do layout nos
+      *                    dois programas).
+      ******************************************************************
+       01  WS-REG-PARAMETROS.
+           03  PARM-NOTA-CORTE          PIC 9(02)V99.
+           03  PARM-QTD-QUAD            PIC 9(01).
